@@ -0,0 +1,114 @@
+//IFELSEJ  JOB (ACCTNO),'IFELSE DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* IFELSE DAILY OPERAND CLASSIFICATION BATCH JOB STREAM
+//*
+//* STEP010  VALIDATE THE INCOMING OPERAND TRANSACTION FILE (REJECT
+//*          ANY SHORT/LONG RECORD THAT WOULD NOT MATCH OPRECORD'S
+//*          FIXED LENGTH) AND SORT THE SURVIVORS INTO RECORD-KEY
+//*          SEQUENCE AHEAD OF THE CLASSIFY STEP.
+//* STEP020  EXECUTE IFELSE AGAINST THE SORTED FILE. PICKS UP ANY
+//*          EXISTING RESTART CHECKPOINT SO A RERUN SKIPS RECORDS
+//*          ALREADY PROCESSED ON A PRIOR (ABENDED) RUN.
+//* STEP025  RECONCILE IFELSE'S ACTUAL NUMERIC/NOT-NUMERIC TOTALS
+//*          AGAINST THE INDEPENDENTLY SUPPLIED CONTROL TOTAL FOR
+//*          THE DAY, FLAGGING ANY MISMATCH VIA ITS RETURN CODE.
+//* STEP030  TEST THE IFELSE AND RECONCILIATION RETURN CODES AND
+//*          ROUTE THE RUN:
+//*            BOTH RC = 0 -> SUCCESS PATH, PROMOTE TODAY'S RESTART
+//*                       CHECKPOINT TO BE TOMORROW'S STARTING POINT
+//*            EITHER RC > 0 -> OPERATIONS-ALERT PATH, NOTIFY THE
+//*                       BATCH SUPPORT QUEUE INSTEAD OF PROMOTING
+//*                       STATE (COVERS BOTH AN IFELSE FAILURE AND
+//*                       AN OUT-OF-BALANCE RECONCILIATION)
+//*--------------------------------------------------------------*
+//* RESTART PROCEDURE: IF STEP020 ABENDS, ITS IN-FLIGHT CHECKPOINT
+//* PROGRESS IS PRESERVED IN PROD.IFELSE.RESTART.NEXT (OPRSTOUT IS
+//* KEPT ON ABEND, NOT DELETED - SEE ITS DISP BELOW). TO RESUME FROM
+//* THAT CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE DAY, CHANGE
+//* THE RESTARTDS VALUE BELOW TO 'PROD.IFELSE.RESTART.NEXT' BEFORE
+//* RESUBMITTING THIS JOB. CHANGE IT BACK TO RESTART.CURR ONCE THE
+//* DAY COMPLETES SUCCESSFULLY AND STEP030 HAS PROMOTED IT.
+//*--------------------------------------------------------------*
+//        SET RESTARTDS='PROD.IFELSE.RESTART.CURR'
+//*
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.IFELSE.OPERIN.DAILY,DISP=SHR
+//SORTOUT  DD DSN=&&OPERIN.SORTED,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//VALREJ   DD DSN=PROD.IFELSE.OPERIN.REJECTS,
+//            DISP=(NEW,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,10,CH,A)
+* VALIDATE OP-SEQUENCE-NBR/OPERAND1/OP-DATE/OP-TIME ARE NUMERIC
+* BEFORE IFELSE GETS THE FILE; ANYTHING THAT FAILS FALLS THROUGH
+* TO VALREJ (SAVE) FOR OPERATIONS TO INVESTIGATE INSTEAD OF
+* BLOWING UP IFELSE'S READ OR MISCLASSIFYING GARBAGE DATA.
+  OUTFIL FNAMES=SORTOUT,
+    INCLUDE=(5,6,ZD,NUM,AND,11,7,SD,NUM,AND,18,8,ZD,NUM,AND,26,6,ZD,NUM)
+  OUTFIL FNAMES=VALREJ,SAVE
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IFELSE,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.IFELSE.LOADLIB,DISP=SHR
+//OPERIN   DD DSN=&&OPERIN.SORTED,DISP=(OLD,DELETE)
+//OPRPT    DD SYSOUT=*
+//OPEXCPT  DD DSN=PROD.IFELSE.EXCPT.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//OPRSTIN  DD DSN=&RESTARTDS,DISP=SHR
+//OPRSTOUT DD DSN=PROD.IFELSE.RESTART.NEXT,
+//            DISP=(NEW,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//OPACTOT  DD DSN=&&IFELSE.ACTUAL.TOTALS,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//OPBANDS  DD DSN=PROD.IFELSE.BANDS,DISP=SHR
+//OPRANGEF DD DSN=PROD.IFELSE.RANGES,DISP=SHR
+//*
+//STEP025  EXEC PGM=OPRECON,COND=((0,NE,STEP010),(0,NE,STEP020))
+//OPCTOTL  DD DSN=PROD.IFELSE.CTLTOT.DAILY,DISP=SHR
+//OPACTOT  DD DSN=&&IFELSE.ACTUAL.TOTALS,DISP=(OLD,DELETE)
+//OPRECRPT DD SYSOUT=*
+//*
+//STEP030  IF (STEP010.RC = 0) AND (STEP020.RC = 0) AND
+//         (STEP025.RC = 0) THEN
+//*--------------------------------------------------------------*
+//* SUCCESS PATH - TODAY'S RESTART CHECKPOINT BECOMES THE
+//* STARTING POINT FOR TOMORROW'S RUN; OLD CHECKPOINT RETIRED.
+//*--------------------------------------------------------------*
+//DELCHK   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DELETE PROD.IFELSE.RESTART.CURR
+//*
+//PROMOTE  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    REPRO INFILE(OLDCHK) OUTFILE(NEWCHK)
+//OLDCHK   DD DSN=PROD.IFELSE.RESTART.NEXT,DISP=SHR
+//NEWCHK   DD DSN=PROD.IFELSE.RESTART.CURR,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//*
+//   ELSE
+//*--------------------------------------------------------------*
+//* OPERATIONS-ALERT PATH - IFELSE ENDED WITH A NON-ZERO RETURN
+//* CODE. LEAVE RESTART.CURR UNTOUCHED SO A RERUN RESUMES FROM
+//* THE LAST GOOD CHECKPOINT, AND PAGE THE BATCH SUPPORT QUEUE.
+//*--------------------------------------------------------------*
+//ALERT    EXEC PGM=OPSALERT,PARM='JOB=IFELSEJ,STEP=STEP020'
+//STEPLIB  DD DSN=PROD.OPS.ALERTLIB,DISP=SHR
+//ALERTLOG DD DSN=PROD.OPS.ALERT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//   ENDIF
+//
