@@ -0,0 +1,51 @@
+*>--------------------------------------------------------------*
+*  OPRANGEM - BMS MAPSET FOR THE OPRANGE OPERAND RANGE
+*             MAINTENANCE TRANSACTION (ADD/UPDATE/RETIRE).
+*>--------------------------------------------------------------*
+OPRANGEM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+OPRANGE  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                 X
+               INITIAL='IFELSE OPERAND RANGE MAINTENANCE'
+TRANL    DFHMDF POS=(1,60),LENGTH=4,ATTRB=(PROT,NORM),                X
+               INITIAL='ORNG'
+*
+FUNCL    DFHMDF POS=(3,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='FUNCTION (A/U/R):'
+FUNC     DFHMDF POS=(3,20),LENGTH=1,ATTRB=(UNPROT,IC,NORM)
+*
+CODEL    DFHMDF POS=(4,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='RANGE CODE       :'
+CODE     DFHMDF POS=(4,20),LENGTH=6,ATTRB=(UNPROT,NORM)
+*
+MINL     DFHMDF POS=(5,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='RANGE MINIMUM    :'
+RMIN     DFHMDF POS=(5,20),LENGTH=8,ATTRB=(UNPROT,NUM,NORM)
+*
+MAXL     DFHMDF POS=(6,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='RANGE MAXIMUM    :'
+RMAX     DFHMDF POS=(6,20),LENGTH=8,ATTRB=(UNPROT,NUM,NORM)
+*
+DESCL    DFHMDF POS=(7,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='DESCRIPTION      :'
+DESC     DFHMDF POS=(7,20),LENGTH=20,ATTRB=(UNPROT,NORM)
+*
+STATL    DFHMDF POS=(8,1),LENGTH=18,ATTRB=(PROT,NORM),                X
+               INITIAL='STATUS (A/R)     :'
+STAT     DFHMDF POS=(8,20),LENGTH=1,ATTRB=(PROT,NORM)
+*
+MSGL     DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT,FSET),           X
+               INITIAL=' '
+*
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT,NORM),               X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
