@@ -0,0 +1,165 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPRANGE.
+*> OPRANGE - online maintenance transaction (ORNG) for the valid
+*> operand range definitions IFELSE reads at execution time (see
+*> request 008). Operations can add, update, or retire a range
+*> without a programmer editing IFELSE's literals and redeploying.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+	COPY DFHAID.
+	COPY DFHBMSCA.
+	COPY OPRANGEM.
+
+	01  WS-RANGE-RECORD.
+		COPY OPRANGE.
+
+	77  WS-FUNCTION-CODE PIC X(01).
+	77  WS-RESP PIC S9(08) COMP.
+	77  WS-MESSAGE PIC X(79) VALUE SPACES.
+	77  WS-ABSTIME PIC S9(15) COMP-3.
+	77  WS-COMMAREA-FLAG PIC X(01) VALUE "Y".
+
+PROCEDURE DIVISION.
+0000-MAIN-CONTROL.
+	EXEC CICS HANDLE AID
+		CLEAR(9000-END-SESSION)
+		PF3(9000-END-SESSION)
+	END-EXEC
+
+	IF EIBCALEN = 0
+		PERFORM 1000-SEND-INITIAL-MAP
+	ELSE
+		PERFORM 2000-RECEIVE-AND-PROCESS
+	END-IF
+
+	EXEC CICS RETURN TRANSID('ORNG')
+		COMMAREA(WS-COMMAREA-FLAG)
+		LENGTH(1)
+	END-EXEC.
+
+1000-SEND-INITIAL-MAP.
+	MOVE LOW-VALUES TO OPRANGEMO
+	EXEC CICS SEND MAP('OPRANGE') MAPSET('OPRANGEM') ERASE
+	END-EXEC.
+
+2000-RECEIVE-AND-PROCESS.
+	EXEC CICS RECEIVE MAP('OPRANGE') MAPSET('OPRANGEM')
+		INTO(OPRANGEMI)
+	END-EXEC
+
+	MOVE SPACES TO WS-MESSAGE
+	MOVE FUNCI TO WS-FUNCTION-CODE
+	MOVE CODEI TO OPRANGE-RANGE-CODE OF WS-RANGE-RECORD
+
+	EVALUATE WS-FUNCTION-CODE
+		WHEN "A"
+			PERFORM 3000-ADD-RANGE
+		WHEN "U"
+			PERFORM 4000-UPDATE-RANGE
+		WHEN "R"
+			PERFORM 5000-RETIRE-RANGE
+		WHEN OTHER
+			MOVE "INVALID FUNCTION - ENTER A, U, OR R" TO WS-MESSAGE
+	END-EVALUATE
+
+	PERFORM 8000-SEND-RESULT-MAP.
+
+3000-ADD-RANGE.
+	MOVE FUNCTION NUMVAL(RMINI) TO OPRANGE-MIN-VALUE OF WS-RANGE-RECORD
+	MOVE FUNCTION NUMVAL(RMAXI) TO OPRANGE-MAX-VALUE OF WS-RANGE-RECORD
+	MOVE DESCI TO OPRANGE-DESCRIPTION OF WS-RANGE-RECORD
+	SET OPRANGE-ACTIVE OF WS-RANGE-RECORD TO TRUE
+	PERFORM 7000-STAMP-LAST-UPDATED
+
+	EXEC CICS WRITE FILE('OPRANGEF')
+		FROM(WS-RANGE-RECORD)
+		RIDFLD(OPRANGE-RANGE-CODE OF WS-RANGE-RECORD)
+		RESP(WS-RESP)
+	END-EXEC
+
+	EVALUATE WS-RESP
+		WHEN DFHRESP(NORMAL)
+			MOVE "RANGE ADDED SUCCESSFULLY" TO WS-MESSAGE
+		WHEN DFHRESP(DUPREC)
+			MOVE "RANGE CODE ALREADY EXISTS" TO WS-MESSAGE
+		WHEN OTHER
+			MOVE "ERROR ADDING RANGE - SEE OPERATIONS" TO WS-MESSAGE
+	END-EVALUATE.
+
+4000-UPDATE-RANGE.
+	EXEC CICS READ FILE('OPRANGEF')
+		INTO(WS-RANGE-RECORD)
+		RIDFLD(OPRANGE-RANGE-CODE OF WS-RANGE-RECORD)
+		UPDATE
+		RESP(WS-RESP)
+	END-EXEC
+
+	IF WS-RESP = DFHRESP(NORMAL)
+		MOVE FUNCTION NUMVAL(RMINI) TO OPRANGE-MIN-VALUE OF WS-RANGE-RECORD
+		MOVE FUNCTION NUMVAL(RMAXI) TO OPRANGE-MAX-VALUE OF WS-RANGE-RECORD
+		MOVE DESCI TO OPRANGE-DESCRIPTION OF WS-RANGE-RECORD
+		PERFORM 7000-STAMP-LAST-UPDATED
+
+		EXEC CICS REWRITE FILE('OPRANGEF')
+			FROM(WS-RANGE-RECORD)
+			RESP(WS-RESP)
+		END-EXEC
+
+		IF WS-RESP = DFHRESP(NORMAL)
+			MOVE "RANGE UPDATED SUCCESSFULLY" TO WS-MESSAGE
+		ELSE
+			MOVE "ERROR UPDATING RANGE - SEE OPERATIONS" TO WS-MESSAGE
+		END-IF
+	ELSE
+		MOVE "RANGE CODE NOT FOUND" TO WS-MESSAGE
+	END-IF.
+
+5000-RETIRE-RANGE.
+	EXEC CICS READ FILE('OPRANGEF')
+		INTO(WS-RANGE-RECORD)
+		RIDFLD(OPRANGE-RANGE-CODE OF WS-RANGE-RECORD)
+		UPDATE
+		RESP(WS-RESP)
+	END-EXEC
+
+	IF WS-RESP = DFHRESP(NORMAL)
+		SET OPRANGE-RETIRED OF WS-RANGE-RECORD TO TRUE
+		PERFORM 7000-STAMP-LAST-UPDATED
+
+		EXEC CICS REWRITE FILE('OPRANGEF')
+			FROM(WS-RANGE-RECORD)
+			RESP(WS-RESP)
+		END-EXEC
+
+		IF WS-RESP = DFHRESP(NORMAL)
+			MOVE "RANGE RETIRED SUCCESSFULLY" TO WS-MESSAGE
+		ELSE
+			MOVE "ERROR RETIRING RANGE - SEE OPERATIONS" TO WS-MESSAGE
+		END-IF
+	ELSE
+		MOVE "RANGE CODE NOT FOUND" TO WS-MESSAGE
+	END-IF.
+
+7000-STAMP-LAST-UPDATED.
+	EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+	END-EXEC
+	EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+		YYYYMMDD(OPRANGE-UPD-DATE OF WS-RANGE-RECORD)
+		TIME(OPRANGE-UPD-TIME OF WS-RANGE-RECORD)
+	END-EXEC
+	MOVE EIBOPID TO OPRANGE-LAST-UPDATED-BY OF WS-RANGE-RECORD.
+
+8000-SEND-RESULT-MAP.
+	MOVE LOW-VALUES TO OPRANGEMO
+	MOVE CODEI TO CODEO
+	MOVE WS-MESSAGE TO MSGLO
+	EXEC CICS SEND MAP('OPRANGE') MAPSET('OPRANGEM')
+		DATAONLY CURSOR
+	END-EXEC.
+
+9000-END-SESSION.
+	EXEC CICS SEND TEXT FROM(WS-MESSAGE) ERASE FREEKB
+	END-EXEC
+	EXEC CICS RETURN
+	END-EXEC.
