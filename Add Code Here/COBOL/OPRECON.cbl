@@ -0,0 +1,168 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPRECON.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CONTROL-TOTALS-FILE ASSIGN TO OPCTOTL
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-CONTROL-STATUS.
+	SELECT ACTUAL-TOTALS-FILE ASSIGN TO OPACTOT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-ACTUAL-STATUS.
+	SELECT RECON-REPORT-FILE ASSIGN TO OPRECRPT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-REPORT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-TOTALS-FILE
+	RECORDING MODE IS F.
+01  CONTROL-TOTALS-RECORD.
+	COPY OPCTOTAL.
+FD  ACTUAL-TOTALS-FILE
+	RECORDING MODE IS F.
+01  ACTUAL-TOTALS-RECORD.
+	COPY OPCTOTAL.
+FD  RECON-REPORT-FILE
+	RECORDING MODE IS F.
+01  RECON-REPORT-LINE                PIC X(80).
+WORKING-STORAGE SECTION.
+	77 WS-CONTROL-STATUS PIC XX.
+	77 WS-ACTUAL-STATUS PIC XX.
+	77 WS-REPORT-STATUS PIC XX.
+
+	01  WS-CONTROL-TOTALS.
+		COPY OPCTOTAL REPLACING OPCTOTAL-BUSINESS-DATE BY WS-CTL-BUSINESS-DATE
+			OPCTOTAL-NUMERIC-COUNT BY WS-CTL-NUMERIC-COUNT
+			OPCTOTAL-NOT-NUMERIC-COUNT BY WS-CTL-NOT-NUMERIC-COUNT
+			OPCTOTAL-REJECTED-COUNT BY WS-CTL-REJECTED-COUNT.
+
+	01  WS-ACTUAL-TOTALS.
+		COPY OPCTOTAL REPLACING OPCTOTAL-BUSINESS-DATE BY WS-ACT-BUSINESS-DATE
+			OPCTOTAL-NUMERIC-COUNT BY WS-ACT-NUMERIC-COUNT
+			OPCTOTAL-NOT-NUMERIC-COUNT BY WS-ACT-NOT-NUMERIC-COUNT
+			OPCTOTAL-REJECTED-COUNT BY WS-ACT-REJECTED-COUNT.
+
+	77  WS-NUMERIC-VARIANCE PIC S9(7) VALUE ZERO.
+	77  WS-NOT-NUMERIC-VARIANCE PIC S9(7) VALUE ZERO.
+	77  WS-REJECTED-VARIANCE PIC S9(7) VALUE ZERO.
+	77  WS-RECON-SWITCH PIC X VALUE "Y".
+		88  RECON-IN-BALANCE VALUE "Y".
+		88  RECON-OUT-OF-BALANCE VALUE "N".
+
+	01  WS-RECON-DETAIL-LINE.
+		05  WS-RDL-LABEL        PIC X(24).
+		05  WS-RDL-CONTROL      PIC ZZZ,ZZ9.
+		05  FILLER              PIC X(3) VALUE SPACES.
+		05  WS-RDL-ACTUAL       PIC ZZZ,ZZ9.
+		05  FILLER              PIC X(3) VALUE SPACES.
+		05  WS-RDL-VARIANCE     PIC -ZZZ,ZZ9.
+		05  FILLER              PIC X(28) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN-CONTROL.
+	PERFORM 1000-INITIALIZE
+	PERFORM 2000-COMPARE-TOTALS
+	PERFORM 3000-WRITE-RECON-REPORT
+	PERFORM 9000-TERMINATE
+	IF RECON-OUT-OF-BALANCE
+		MOVE 4 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF
+	STOP RUN.
+
+1000-INITIALIZE.
+	OPEN INPUT CONTROL-TOTALS-FILE
+	IF WS-CONTROL-STATUS NOT = "00"
+		DISPLAY "OPRECON - UNABLE TO OPEN CONTROL-TOTALS-FILE, STATUS = "
+			WS-CONTROL-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	OPEN INPUT ACTUAL-TOTALS-FILE
+	IF WS-ACTUAL-STATUS NOT = "00"
+		DISPLAY "OPRECON - UNABLE TO OPEN ACTUAL-TOTALS-FILE, STATUS = "
+			WS-ACTUAL-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	OPEN OUTPUT RECON-REPORT-FILE
+	IF WS-REPORT-STATUS NOT = "00"
+		DISPLAY "OPRECON - UNABLE TO OPEN RECON-REPORT-FILE, STATUS = "
+			WS-REPORT-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	MOVE ZEROS TO WS-CONTROL-TOTALS
+	MOVE ZEROS TO WS-ACTUAL-TOTALS
+	READ CONTROL-TOTALS-FILE INTO WS-CONTROL-TOTALS
+		AT END
+			DISPLAY "OPRECON - NO CONTROL TOTAL RECORD SUPPLIED"
+			MOVE ZEROS TO WS-CONTROL-TOTALS
+			SET RECON-OUT-OF-BALANCE TO TRUE
+	END-READ
+	READ ACTUAL-TOTALS-FILE INTO WS-ACTUAL-TOTALS
+		AT END
+			DISPLAY "OPRECON - NO IFELSE ACTUAL TOTAL RECORD FOUND"
+			MOVE ZEROS TO WS-ACTUAL-TOTALS
+			SET RECON-OUT-OF-BALANCE TO TRUE
+	END-READ.
+
+2000-COMPARE-TOTALS.
+	COMPUTE WS-NUMERIC-VARIANCE =
+		WS-ACT-NUMERIC-COUNT - WS-CTL-NUMERIC-COUNT
+	COMPUTE WS-NOT-NUMERIC-VARIANCE =
+		WS-ACT-NOT-NUMERIC-COUNT - WS-CTL-NOT-NUMERIC-COUNT
+	COMPUTE WS-REJECTED-VARIANCE =
+		WS-ACT-REJECTED-COUNT - WS-CTL-REJECTED-COUNT
+	IF WS-NUMERIC-VARIANCE NOT = ZERO
+	   OR WS-NOT-NUMERIC-VARIANCE NOT = ZERO
+	   OR WS-REJECTED-VARIANCE NOT = ZERO
+		SET RECON-OUT-OF-BALANCE TO TRUE
+	END-IF.
+
+3000-WRITE-RECON-REPORT.
+	MOVE SPACES TO RECON-REPORT-LINE
+	MOVE "IFELSE DAILY RECONCILIATION REPORT" TO RECON-REPORT-LINE
+	WRITE RECON-REPORT-LINE
+	MOVE SPACES TO RECON-REPORT-LINE
+	WRITE RECON-REPORT-LINE
+
+	MOVE "CATEGORY                " TO WS-RDL-LABEL
+	MOVE SPACES TO RECON-REPORT-LINE
+	MOVE "CATEGORY                CONTROL   ACTUAL    VARIANCE"
+		TO RECON-REPORT-LINE
+	WRITE RECON-REPORT-LINE
+
+	MOVE "NUMERIC" TO WS-RDL-LABEL
+	MOVE WS-CTL-NUMERIC-COUNT TO WS-RDL-CONTROL
+	MOVE WS-ACT-NUMERIC-COUNT TO WS-RDL-ACTUAL
+	MOVE WS-NUMERIC-VARIANCE TO WS-RDL-VARIANCE
+	WRITE RECON-REPORT-LINE FROM WS-RECON-DETAIL-LINE
+
+	MOVE "NOT NUMERIC" TO WS-RDL-LABEL
+	MOVE WS-CTL-NOT-NUMERIC-COUNT TO WS-RDL-CONTROL
+	MOVE WS-ACT-NOT-NUMERIC-COUNT TO WS-RDL-ACTUAL
+	MOVE WS-NOT-NUMERIC-VARIANCE TO WS-RDL-VARIANCE
+	WRITE RECON-REPORT-LINE FROM WS-RECON-DETAIL-LINE
+
+	MOVE "REJECTED" TO WS-RDL-LABEL
+	MOVE WS-CTL-REJECTED-COUNT TO WS-RDL-CONTROL
+	MOVE WS-ACT-REJECTED-COUNT TO WS-RDL-ACTUAL
+	MOVE WS-REJECTED-VARIANCE TO WS-RDL-VARIANCE
+	WRITE RECON-REPORT-LINE FROM WS-RECON-DETAIL-LINE
+
+	MOVE SPACES TO RECON-REPORT-LINE
+	WRITE RECON-REPORT-LINE
+	IF RECON-IN-BALANCE
+		MOVE "RECONCILIATION RESULT: IN BALANCE" TO RECON-REPORT-LINE
+	ELSE
+		MOVE "RECONCILIATION RESULT: *** OUT OF BALANCE ***"
+			TO RECON-REPORT-LINE
+	END-IF
+	WRITE RECON-REPORT-LINE.
+
+9000-TERMINATE.
+	CLOSE CONTROL-TOTALS-FILE
+	CLOSE ACTUAL-TOTALS-FILE
+	CLOSE RECON-REPORT-FILE.
