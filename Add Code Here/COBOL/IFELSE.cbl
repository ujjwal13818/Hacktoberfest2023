@@ -1,23 +1,528 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. IFELSE.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT OPERAND-FILE ASSIGN TO OPERIN
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-OPERAND-STATUS.
+	SELECT REPORT-FILE ASSIGN TO OPRPT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-REPORT-STATUS.
+	SELECT EXCEPTION-FILE ASSIGN TO OPEXCPT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-EXCEPTION-STATUS.
+	SELECT RESTART-IN-FILE ASSIGN TO OPRSTIN
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-RESTART-IN-STATUS.
+	SELECT RESTART-OUT-FILE ASSIGN TO OPRSTOUT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-RESTART-OUT-STATUS.
+	SELECT BAND-PARM-FILE ASSIGN TO OPBANDS
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-BAND-STATUS.
+	SELECT RANGE-FILE ASSIGN TO OPRANGEF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS OPRANGE-RANGE-CODE
+		FILE STATUS IS WS-RANGE-STATUS.
+	SELECT ACTUAL-TOTALS-FILE ASSIGN TO OPACTOT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-ACTUAL-TOTALS-STATUS.
 DATA DIVISION.
-	WORKING-STORAGE SECTION.
-		77 OPERAND1 PIC 99.
+FILE SECTION.
+FD  OPERAND-FILE
+	RECORDING MODE IS F.
+01  OPERAND-INPUT-RECORD.
+	COPY OPRECORD.
+FD  REPORT-FILE
+	RECORDING MODE IS F.
+01  REPORT-LINE                  PIC X(80).
+FD  EXCEPTION-FILE
+	RECORDING MODE IS F.
+01  EXCEPTION-RECORD.
+	COPY OPEXCP.
+FD  RESTART-IN-FILE
+	RECORDING MODE IS F.
+01  RESTART-IN-RECORD               PIC X(33).
+FD  RESTART-OUT-FILE
+	RECORDING MODE IS F.
+01  RESTART-OUT-RECORD              PIC X(33).
+FD  BAND-PARM-FILE
+	RECORDING MODE IS F.
+01  BAND-PARM-RECORD.
+	COPY OPBAND.
+FD  RANGE-FILE
+	RECORDING MODE IS F.
+01  RANGE-RECORD.
+	COPY OPRANGE.
+FD  ACTUAL-TOTALS-FILE
+	RECORDING MODE IS F.
+01  ACTUAL-TOTALS-RECORD.
+	COPY OPCTOTAL.
+WORKING-STORAGE SECTION.
+	01  WS-CHECKPOINT-RECORD.
+		COPY OPRSTRT.
+	77 WS-OPERAND-STATUS PIC XX.
+	77 WS-REPORT-STATUS PIC XX.
+	77 WS-EXCEPTION-STATUS PIC XX.
+	77 WS-RESTART-IN-STATUS PIC XX.
+	77 WS-RESTART-OUT-STATUS PIC XX.
+	77 WS-BAND-STATUS PIC XX.
+	77 WS-RANGE-STATUS PIC XX.
+	77 WS-ACTUAL-TOTALS-STATUS PIC XX.
+	77 WS-EOF-SWITCH PIC X VALUE "N".
+		88 NO-MORE-OPERANDS VALUE "Y".
+	77 WS-PAGE-NBR PIC 9(4) VALUE ZERO.
+	77 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+	77 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+
+	01  WS-CHECKPOINT-CONTROL.
+		05  WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 1000.
+		05  WS-RECORDS-SINCE-CHKPT   PIC 9(05) VALUE ZERO.
+		05  WS-RECORDS-PROCESSED     PIC 9(09) VALUE ZERO.
+		05  WS-RECORDS-PROCESSED-RUN PIC 9(09) VALUE ZERO.
+	77  WS-RESTART-SWITCH PIC X VALUE "N".
+		88  RESTART-FILE-AVAILABLE VALUE "Y".
+		88  RESTART-COLD-START VALUE "N".
+	77  WS-SKIP-SWITCH PIC X VALUE "N".
+		88  SKIP-ALREADY-PROCESSED VALUE "Y".
+	01  WS-RESTART-LAST-KEY.
+		05  WS-RESTART-SOURCE-SYSTEM PIC X(04) VALUE LOW-VALUES.
+		05  WS-RESTART-SEQUENCE-NBR  PIC 9(06) VALUE ZERO.
+	77  WS-RESTART-RECORDS-PROCESSED PIC 9(09) VALUE ZERO.
+	01  WS-LAST-PROCESSED-KEY.
+		05  WS-LAST-SOURCE-SYSTEM    PIC X(04) VALUE LOW-VALUES.
+		05  WS-LAST-SEQUENCE-NBR     PIC 9(06) VALUE ZERO.
+
+	77  WS-BAND-MAX-ENTRIES PIC 9(02) VALUE 10.
+	77  WS-BAND-COUNT PIC 9(02) VALUE ZERO.
+	77  WS-BAND-IDX PIC 9(02) VALUE ZERO.
+	77  WS-BAND-FOUND-SWITCH PIC X VALUE "N".
+		88  BAND-FOUND VALUE "Y".
+	01  WS-BAND-TABLE.
+		05  WS-BAND-ENTRY OCCURS 10 TIMES.
+			10  WS-BAND-CODE        PIC X(06).
+			10  WS-BAND-LOW-VALUE   PIC S9(7).
+			10  WS-BAND-HIGH-VALUE  PIC S9(7).
+			10  WS-BAND-LABEL       PIC X(12).
+			10  WS-BAND-ENTRY-COUNT PIC 9(7) VALUE ZERO.
+
+	77  WS-RANGE-MAX-ENTRIES PIC 9(02) VALUE 20.
+	77  WS-RANGE-COUNT PIC 9(02) VALUE ZERO.
+	77  WS-RANGE-IDX PIC 9(02) VALUE ZERO.
+	01  WS-RANGE-TABLE.
+		05  WS-RANGE-ENTRY OCCURS 20 TIMES.
+			10  WS-RANGE-MIN-VALUE  PIC S9(7).
+			10  WS-RANGE-MAX-VALUE  PIC S9(7).
+
+	01  WS-CURRENT-DATE-TIME.
+		05  WS-CURR-DATE-8           PIC 9(08).
+		05  WS-CURR-TIME-6           PIC 9(06).
+		05  FILLER                   PIC X(07).
+
+	01  WS-OPERAND-RANGE-LIMITS.
+		05  WS-OPERAND-RANGE-MIN  PIC S9(7) VALUE -999999.
+		05  WS-OPERAND-RANGE-MAX  PIC S9(7) VALUE  999999.
+	77  WS-VALID-OPERAND-SWITCH PIC X VALUE "Y".
+		88  OPERAND-IS-VALID VALUE "Y".
+		88  OPERAND-IS-INVALID VALUE "N".
+
+	01  WS-CLASSIFICATION-COUNTS.
+		05  WS-NUMERIC-COUNT      PIC 9(7) VALUE ZERO.
+		05  WS-NOT-NUMERIC-COUNT  PIC 9(7) VALUE ZERO.
+		05  WS-POSITIVE-COUNT     PIC 9(7) VALUE ZERO.
+		05  WS-NEGATIVE-COUNT     PIC 9(7) VALUE ZERO.
+		05  WS-ZERO-COUNT         PIC 9(7) VALUE ZERO.
+		05  WS-REJECTED-COUNT     PIC 9(7) VALUE ZERO.
+		05  WS-UNBANDED-COUNT     PIC 9(7) VALUE ZERO.
+
+	01  WS-REPORT-HEADING-1.
+		05  FILLER PIC X(21) VALUE "IFELSE CLASSIFICATION".
+		05  FILLER PIC X(15) VALUE " SUMMARY REPORT".
+		05  FILLER PIC X(35) VALUE SPACES.
+		05  FILLER PIC X(5)  VALUE "PAGE ".
+		05  WS-HDG-PAGE-NBR PIC ZZZ9.
+
+	01  WS-REPORT-HEADING-2.
+		05  FILLER PIC X(25) VALUE "OPERAND  RESULT".
+		05  FILLER PIC X(55) VALUE SPACES.
+
+	01  WS-REPORT-DETAIL-LINE.
+		05  WS-DET-OPERAND   PIC -9(7).
+		05  FILLER           PIC X(3) VALUE SPACES.
+		05  WS-DET-RESULT    PIC X(20).
+		05  WS-DET-BAND      PIC X(12).
+		05  FILLER           PIC X(36) VALUE SPACES.
+
+	01  WS-REPORT-SUMMARY-LINE.
+		05  WS-SUM-LABEL      PIC X(20).
+		05  WS-SUM-COUNT      PIC ZZZ,ZZ9.
+		05  FILLER            PIC X(53) VALUE SPACES.
+
 PROCEDURE DIVISION.
-	MOVE 12 TO OPERAND1.
+0000-MAIN-CONTROL.
+	PERFORM 1000-INITIALIZE
+	PERFORM UNTIL NO-MORE-OPERANDS
+		IF SKIP-ALREADY-PROCESSED
+			DISPLAY "SKIPPING ALREADY-PROCESSED RESTART RECORD"
+		ELSE
+			PERFORM 3000-PROCESS-OPERAND
+			PERFORM 4000-CHECKPOINT-IF-DUE
+		END-IF
+		PERFORM 2000-READ-OPERAND
+	END-PERFORM
+	PERFORM 7000-WRITE-SUMMARY
+	PERFORM 9000-TERMINATE
+	STOP RUN.
+
+1000-INITIALIZE.
+	OPEN INPUT OPERAND-FILE
+	IF WS-OPERAND-STATUS NOT = "00"
+		DISPLAY "IFELSE - UNABLE TO OPEN OPERAND-FILE, STATUS = "
+			WS-OPERAND-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	OPEN OUTPUT REPORT-FILE
+	IF WS-REPORT-STATUS NOT = "00"
+		DISPLAY "IFELSE - UNABLE TO OPEN REPORT-FILE, STATUS = "
+			WS-REPORT-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	OPEN OUTPUT EXCEPTION-FILE
+	IF WS-EXCEPTION-STATUS NOT = "00"
+		DISPLAY "IFELSE - UNABLE TO OPEN EXCEPTION-FILE, STATUS = "
+			WS-EXCEPTION-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	OPEN OUTPUT ACTUAL-TOTALS-FILE
+	IF WS-ACTUAL-TOTALS-STATUS NOT = "00"
+		DISPLAY "IFELSE - UNABLE TO OPEN ACTUAL-TOTALS-FILE, STATUS = "
+			WS-ACTUAL-TOTALS-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	PERFORM 1100-WRITE-PAGE-HEADERS
+	PERFORM 1200-LOAD-RESTART-CHECKPOINT
+	OPEN OUTPUT RESTART-OUT-FILE
+	IF WS-RESTART-OUT-STATUS NOT = "00"
+		DISPLAY "IFELSE - UNABLE TO OPEN RESTART-OUT-FILE, STATUS = "
+			WS-RESTART-OUT-STATUS
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	PERFORM 1300-LOAD-BAND-TABLE
+	PERFORM 1400-LOAD-RANGE-TABLE
+	PERFORM 2000-READ-OPERAND.
+
+1100-WRITE-PAGE-HEADERS.
+	ADD 1 TO WS-PAGE-NBR
+	MOVE WS-PAGE-NBR TO WS-HDG-PAGE-NBR
+	WRITE REPORT-LINE FROM WS-REPORT-HEADING-1
+	WRITE REPORT-LINE FROM WS-REPORT-HEADING-2
+	MOVE ZERO TO WS-LINE-COUNT.
+
+1200-LOAD-RESTART-CHECKPOINT.
+	OPEN INPUT RESTART-IN-FILE
+	IF WS-RESTART-IN-STATUS = "00"
+		READ RESTART-IN-FILE INTO WS-CHECKPOINT-RECORD
+			AT END SET RESTART-COLD-START TO TRUE
+		END-READ
+		IF WS-RESTART-IN-STATUS = "00"
+			SET RESTART-FILE-AVAILABLE TO TRUE
+*>          RESTART-IN-FILE IS APPENDED TO ONCE PER CHECKPOINT
+*>          INTERVAL, SO IT CAN HOLD MANY RECORDS - DRAIN TO THE
+*>          LAST ONE RATHER THAN ACTING ON THE FIRST (STALEST).
+			PERFORM UNTIL WS-RESTART-IN-STATUS NOT = "00"
+				READ RESTART-IN-FILE INTO WS-CHECKPOINT-RECORD
+					AT END MOVE "10" TO WS-RESTART-IN-STATUS
+				END-READ
+			END-PERFORM
+			MOVE OPRSTRT-SOURCE-SYSTEM TO WS-RESTART-SOURCE-SYSTEM
+			MOVE OPRSTRT-SEQUENCE-NBR TO WS-RESTART-SEQUENCE-NBR
+			MOVE OPRSTRT-RECORDS-PROCESSED TO WS-RESTART-RECORDS-PROCESSED
+			MOVE WS-RESTART-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+			DISPLAY "RESTART CHECKPOINT FOUND - SKIPPING RECORDS "
+				"THROUGH " OPRSTRT-LAST-KEY
+		ELSE
+			SET RESTART-COLD-START TO TRUE
+		END-IF
+		CLOSE RESTART-IN-FILE
+	ELSE
+		SET RESTART-COLD-START TO TRUE
+	END-IF.
+
+1300-LOAD-BAND-TABLE.
+	OPEN INPUT BAND-PARM-FILE
+	IF WS-BAND-STATUS = "00"
+		PERFORM UNTIL WS-BAND-STATUS NOT = "00"
+				OR WS-BAND-COUNT = WS-BAND-MAX-ENTRIES
+			READ BAND-PARM-FILE
+				AT END MOVE "10" TO WS-BAND-STATUS
+			END-READ
+			IF WS-BAND-STATUS = "00"
+				ADD 1 TO WS-BAND-COUNT
+				MOVE OPBAND-CODE TO WS-BAND-CODE(WS-BAND-COUNT)
+				MOVE OPBAND-LOW-VALUE TO WS-BAND-LOW-VALUE(WS-BAND-COUNT)
+				MOVE OPBAND-HIGH-VALUE TO WS-BAND-HIGH-VALUE(WS-BAND-COUNT)
+				MOVE OPBAND-LABEL TO WS-BAND-LABEL(WS-BAND-COUNT)
+			END-IF
+		END-PERFORM
+		IF WS-BAND-COUNT = WS-BAND-MAX-ENTRIES AND WS-BAND-STATUS = "00"
+			DISPLAY "WARNING - BAND PARAMETER FILE HAS MORE THAN "
+				WS-BAND-MAX-ENTRIES " ENTRIES, REMAINDER IGNORED"
+		END-IF
+		CLOSE BAND-PARM-FILE
+	ELSE
+		DISPLAY "WARNING - BAND PARAMETER FILE NOT AVAILABLE, "
+			"USING DEFAULT VALUE-BAND THRESHOLDS"
+		PERFORM 1310-LOAD-DEFAULT-BANDS
+	END-IF.
+
+1310-LOAD-DEFAULT-BANDS.
+	MOVE 3 TO WS-BAND-COUNT
+	MOVE "LOW"      TO WS-BAND-CODE(1)
+	MOVE 1          TO WS-BAND-LOW-VALUE(1)
+	MOVE 99999      TO WS-BAND-HIGH-VALUE(1)
+	MOVE "LOW BAND" TO WS-BAND-LABEL(1)
+	MOVE "MEDIUM"      TO WS-BAND-CODE(2)
+	MOVE 100000        TO WS-BAND-LOW-VALUE(2)
+	MOVE 499999        TO WS-BAND-HIGH-VALUE(2)
+	MOVE "MEDIUM BAND"  TO WS-BAND-LABEL(2)
+	MOVE "HIGH"      TO WS-BAND-CODE(3)
+	MOVE 500000      TO WS-BAND-LOW-VALUE(3)
+	MOVE 999999      TO WS-BAND-HIGH-VALUE(3)
+	MOVE "HIGH BAND" TO WS-BAND-LABEL(3).
+
+1400-LOAD-RANGE-TABLE.
+	OPEN INPUT RANGE-FILE
+	IF WS-RANGE-STATUS = "00"
+		PERFORM UNTIL WS-RANGE-STATUS NOT = "00"
+				OR WS-RANGE-COUNT = WS-RANGE-MAX-ENTRIES
+			READ RANGE-FILE NEXT RECORD
+				AT END MOVE "10" TO WS-RANGE-STATUS
+			END-READ
+			IF WS-RANGE-STATUS = "00" AND OPRANGE-ACTIVE
+				ADD 1 TO WS-RANGE-COUNT
+				MOVE OPRANGE-MIN-VALUE TO WS-RANGE-MIN-VALUE(WS-RANGE-COUNT)
+				MOVE OPRANGE-MAX-VALUE TO WS-RANGE-MAX-VALUE(WS-RANGE-COUNT)
+			END-IF
+		END-PERFORM
+		IF WS-RANGE-COUNT = WS-RANGE-MAX-ENTRIES AND WS-RANGE-STATUS = "00"
+			DISPLAY "WARNING - RANGE MAINTENANCE FILE HAS MORE THAN "
+				WS-RANGE-MAX-ENTRIES " ACTIVE ENTRIES, REMAINDER IGNORED"
+		END-IF
+		CLOSE RANGE-FILE
+	ELSE
+		DISPLAY "WARNING - RANGE MAINTENANCE FILE NOT AVAILABLE, "
+			"USING DEFAULT OPERAND RANGE LIMITS"
+	END-IF.
+
+2000-READ-OPERAND.
+	READ OPERAND-FILE
+		AT END SET NO-MORE-OPERANDS TO TRUE
+	END-READ
+	IF NOT NO-MORE-OPERANDS
+		PERFORM 2100-CHECK-RESTART-SKIP
+	END-IF.
+
+2100-CHECK-RESTART-SKIP.
+	MOVE "N" TO WS-SKIP-SWITCH
+	IF RESTART-FILE-AVAILABLE
+		IF OP-SOURCE-SYSTEM < WS-RESTART-SOURCE-SYSTEM
+			SET SKIP-ALREADY-PROCESSED TO TRUE
+		ELSE
+			IF OP-SOURCE-SYSTEM = WS-RESTART-SOURCE-SYSTEM
+			   AND OP-SEQUENCE-NBR NOT GREATER THAN WS-RESTART-SEQUENCE-NBR
+				SET SKIP-ALREADY-PROCESSED TO TRUE
+			END-IF
+		END-IF
+	END-IF.
+
+3000-PROCESS-OPERAND.
+	MOVE OP-RECORD-KEY TO WS-LAST-PROCESSED-KEY
+	IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+		PERFORM 1100-WRITE-PAGE-HEADERS
+	END-IF
+	PERFORM 3100-VALIDATE-OPERAND
+	IF OPERAND-IS-VALID
+		PERFORM 3200-CLASSIFY-OPERAND
+	ELSE
+		PERFORM 3300-REJECT-OPERAND
+	END-IF
+	MOVE OPERAND1 TO WS-DET-OPERAND
+	MOVE OP-CLASSIFICATION-RESULT TO WS-DET-RESULT
+	MOVE OP-VALUE-BAND-RESULT TO WS-DET-BAND
+	WRITE REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+	ADD 1 TO WS-LINE-COUNT.
+
+3100-VALIDATE-OPERAND.
+	SET OPERAND-IS-VALID TO TRUE
 	IF OPERAND1 IS NUMERIC
-			DISPLAY "OPERAND IS NUMERIC"
-			IF OPERAND1 IS POSITIVE
-				DISPLAY " OPERAND IS POSITIVE"
+		IF WS-RANGE-COUNT > ZERO
+			PERFORM 3110-VALIDATE-AGAINST-RANGE-TABLE
+		ELSE
+			IF OPERAND1 < WS-OPERAND-RANGE-MIN OR
+			   OPERAND1 > WS-OPERAND-RANGE-MAX
+				SET OPERAND-IS-INVALID TO TRUE
+			END-IF
+		END-IF
+	END-IF.
+
+3110-VALIDATE-AGAINST-RANGE-TABLE.
+	SET OPERAND-IS-INVALID TO TRUE
+	PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+			UNTIL WS-RANGE-IDX > WS-RANGE-COUNT OR OPERAND-IS-VALID
+		IF OPERAND1 NOT LESS THAN WS-RANGE-MIN-VALUE(WS-RANGE-IDX)
+		   AND OPERAND1 NOT GREATER THAN WS-RANGE-MAX-VALUE(WS-RANGE-IDX)
+			SET OPERAND-IS-VALID TO TRUE
+		END-IF
+	END-PERFORM.
+
+3200-CLASSIFY-OPERAND.
+	MOVE SPACES TO OP-VALUE-BAND-RESULT
+	IF OPERAND1 IS NUMERIC
+		ADD 1 TO WS-NUMERIC-COUNT
+		DISPLAY "OPERAND IS NUMERIC"
+		MOVE "NUMERIC" TO OP-CLASSIFICATION-RESULT
+		IF OPERAND1 IS POSITIVE
+			ADD 1 TO WS-POSITIVE-COUNT
+			DISPLAY " OPERAND IS POSITIVE"
+			MOVE "POSITIVE" TO OP-CLASSIFICATION-RESULT
+			PERFORM 3210-CLASSIFY-VALUE-BAND
+		ELSE
+			IF OPERAND1 IS NEGATIVE
+				ADD 1 TO WS-NEGATIVE-COUNT
+				DISPLAY "OPERAND IS NEGATIVE"
+				MOVE "NEGATIVE" TO OP-CLASSIFICATION-RESULT
 			ELSE
-				IF OPERAND1 IS NEGATIVE
-					DISPLAY "OPERAND IS NEGATIVE"
-				ELSE
-					DISPLAY "OPERAND IS ZERO"
-				END-IF
+				ADD 1 TO WS-ZERO-COUNT
+				DISPLAY "OPERAND IS ZERO"
+				MOVE "ZERO" TO OP-CLASSIFICATION-RESULT
 			END-IF
+		END-IF
 	ELSE
-			DISPLAY "OPERAND IS NOT NUMERIC"
+		ADD 1 TO WS-NOT-NUMERIC-COUNT
+		DISPLAY "OPERAND IS NOT NUMERIC"
+		MOVE "NOT NUMERIC" TO OP-CLASSIFICATION-RESULT
+		PERFORM 3250-WRITE-EXCEPTION-RECORD
+	END-IF.
+
+3210-CLASSIFY-VALUE-BAND.
+	MOVE "N" TO WS-BAND-FOUND-SWITCH
+	PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+			UNTIL WS-BAND-IDX > WS-BAND-COUNT OR BAND-FOUND
+		IF OPERAND1 NOT LESS THAN WS-BAND-LOW-VALUE(WS-BAND-IDX)
+		   AND OPERAND1 NOT GREATER THAN WS-BAND-HIGH-VALUE(WS-BAND-IDX)
+			MOVE WS-BAND-LABEL(WS-BAND-IDX) TO OP-VALUE-BAND-RESULT
+			SET BAND-FOUND TO TRUE
+			PERFORM 3220-ADD-BAND-COUNT
+		END-IF
+	END-PERFORM
+	IF NOT BAND-FOUND
+		MOVE "UNBANDED" TO OP-VALUE-BAND-RESULT
+		ADD 1 TO WS-UNBANDED-COUNT
 	END-IF.
-STOP RUN.
\ No newline at end of file
+
+3220-ADD-BAND-COUNT.
+	ADD 1 TO WS-BAND-ENTRY-COUNT(WS-BAND-IDX).
+
+3250-WRITE-EXCEPTION-RECORD.
+	MOVE OP-RECORD-KEY TO OPEXCP-RECORD-KEY
+	MOVE OPERAND1 TO OPEXCP-BAD-VALUE
+	MOVE "NOT NUMERIC" TO OPEXCP-REASON-CODE
+	MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+	MOVE WS-CURR-DATE-8 TO OPEXCP-LOGGED-DATE
+	MOVE WS-CURR-TIME-6 TO OPEXCP-LOGGED-TIME
+	WRITE EXCEPTION-RECORD.
+
+3300-REJECT-OPERAND.
+	ADD 1 TO WS-REJECTED-COUNT
+	DISPLAY "OPERAND IS OUT OF RANGE - REJECTED"
+	MOVE "OUT OF RANGE" TO OP-CLASSIFICATION-RESULT
+	MOVE SPACES TO OP-VALUE-BAND-RESULT.
+
+4000-CHECKPOINT-IF-DUE.
+	ADD 1 TO WS-RECORDS-SINCE-CHKPT
+	ADD 1 TO WS-RECORDS-PROCESSED
+	ADD 1 TO WS-RECORDS-PROCESSED-RUN
+	IF WS-RECORDS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+		PERFORM 4100-WRITE-CHECKPOINT
+	END-IF.
+
+4100-WRITE-CHECKPOINT.
+	MOVE WS-LAST-PROCESSED-KEY TO OPRSTRT-LAST-KEY
+	MOVE WS-RECORDS-PROCESSED TO OPRSTRT-RECORDS-PROCESSED
+	MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+	MOVE WS-CURR-DATE-8 TO OPRSTRT-CHKPT-DATE
+	MOVE WS-CURR-TIME-6 TO OPRSTRT-CHKPT-TIME
+	WRITE RESTART-OUT-RECORD FROM WS-CHECKPOINT-RECORD
+	MOVE ZERO TO WS-RECORDS-SINCE-CHKPT.
+
+4150-CARRY-FORWARD-CHECKPOINT.
+	MOVE WS-RESTART-LAST-KEY TO OPRSTRT-LAST-KEY
+	MOVE WS-RESTART-RECORDS-PROCESSED TO OPRSTRT-RECORDS-PROCESSED
+	MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+	MOVE WS-CURR-DATE-8 TO OPRSTRT-CHKPT-DATE
+	MOVE WS-CURR-TIME-6 TO OPRSTRT-CHKPT-TIME
+	WRITE RESTART-OUT-RECORD FROM WS-CHECKPOINT-RECORD.
+
+7000-WRITE-SUMMARY.
+	MOVE SPACES TO REPORT-LINE
+	WRITE REPORT-LINE
+	MOVE "NUMERIC" TO WS-SUM-LABEL
+	MOVE WS-NUMERIC-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "NOT NUMERIC" TO WS-SUM-LABEL
+	MOVE WS-NOT-NUMERIC-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "POSITIVE" TO WS-SUM-LABEL
+	MOVE WS-POSITIVE-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "NEGATIVE" TO WS-SUM-LABEL
+	MOVE WS-NEGATIVE-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "ZERO" TO WS-SUM-LABEL
+	MOVE WS-ZERO-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "REJECTED" TO WS-SUM-LABEL
+	MOVE WS-REJECTED-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	PERFORM VARYING WS-BAND-IDX FROM 1 BY 1 UNTIL WS-BAND-IDX > WS-BAND-COUNT
+		MOVE WS-BAND-LABEL(WS-BAND-IDX) TO WS-SUM-LABEL
+		MOVE WS-BAND-ENTRY-COUNT(WS-BAND-IDX) TO WS-SUM-COUNT
+		WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	END-PERFORM
+	MOVE "UNBANDED" TO WS-SUM-LABEL
+	MOVE WS-UNBANDED-COUNT TO WS-SUM-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	MOVE "GRAND TOTAL" TO WS-SUM-LABEL
+	COMPUTE WS-SUM-COUNT = WS-NUMERIC-COUNT + WS-NOT-NUMERIC-COUNT
+		+ WS-REJECTED-COUNT
+	WRITE REPORT-LINE FROM WS-REPORT-SUMMARY-LINE
+	PERFORM 7100-WRITE-ACTUAL-TOTALS.
+
+7100-WRITE-ACTUAL-TOTALS.
+	MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+	MOVE WS-CURR-DATE-8 TO OPCTOTAL-BUSINESS-DATE
+	MOVE WS-NUMERIC-COUNT TO OPCTOTAL-NUMERIC-COUNT
+	MOVE WS-NOT-NUMERIC-COUNT TO OPCTOTAL-NOT-NUMERIC-COUNT
+	MOVE WS-REJECTED-COUNT TO OPCTOTAL-REJECTED-COUNT
+	WRITE ACTUAL-TOTALS-RECORD.
+
+9000-TERMINATE.
+	IF WS-RECORDS-PROCESSED-RUN > ZERO
+		PERFORM 4100-WRITE-CHECKPOINT
+	ELSE
+		IF RESTART-FILE-AVAILABLE
+			PERFORM 4150-CARRY-FORWARD-CHECKPOINT
+		END-IF
+	END-IF
+	CLOSE OPERAND-FILE
+	CLOSE REPORT-FILE
+	CLOSE EXCEPTION-FILE
+	CLOSE RESTART-OUT-FILE
+	CLOSE ACTUAL-TOTALS-FILE.
