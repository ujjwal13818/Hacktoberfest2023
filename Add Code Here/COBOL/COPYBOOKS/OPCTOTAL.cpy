@@ -0,0 +1,13 @@
+*> OPCTOTAL - shared run-totals record layout, used two ways:
+*>   - written by IFELSE as its actual daily classification counts
+*>   - independently supplied as the day's expected control totals
+*> OPRECON compares one of each to confirm a run processed
+*> everything it should have.
+*> OPCTOTAL-REJECTED-COUNT carries operands that failed the req-002/008
+*> range validation (3300-REJECT-OPERAND) - they are numeric values but
+*> are excluded from OPCTOTAL-NUMERIC-COUNT, so the control total must
+*> account for them separately to reconcile against total input volume.
+	05  OPCTOTAL-BUSINESS-DATE       PIC 9(08).
+	05  OPCTOTAL-NUMERIC-COUNT       PIC 9(07).
+	05  OPCTOTAL-NOT-NUMERIC-COUNT   PIC 9(07).
+	05  OPCTOTAL-REJECTED-COUNT      PIC 9(07).
