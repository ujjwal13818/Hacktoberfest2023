@@ -0,0 +1,11 @@
+*> OPRSTRT - shared checkpoint/restart record layout.
+*> Written periodically by IFELSE while it works through a day's
+*> operand batch, and read back in on startup so a rerun after an
+*> abend can skip records already processed instead of starting over.
+	05  OPRSTRT-LAST-KEY.
+		10  OPRSTRT-SOURCE-SYSTEM    PIC X(04).
+		10  OPRSTRT-SEQUENCE-NBR     PIC 9(06).
+	05  OPRSTRT-RECORDS-PROCESSED    PIC 9(09).
+	05  OPRSTRT-CHECKPOINT-TIMESTAMP.
+		10  OPRSTRT-CHKPT-DATE       PIC 9(08).
+		10  OPRSTRT-CHKPT-TIME       PIC 9(06).
