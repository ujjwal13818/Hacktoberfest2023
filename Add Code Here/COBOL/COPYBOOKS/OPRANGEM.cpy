@@ -0,0 +1,58 @@
+*> OPRANGEM - symbolic map copybook generated from the OPRANGEM
+*> BMS mapset (OPRANGE.bms). Checked in alongside the mapset so
+*> the OPRANGE transaction does not depend on a BMS assemble step
+*> being present in this sandbox.
+ 01  OPRANGEMI.
+     02  FILLER                PIC X(12).
+     02  FUNCL                 PIC S9(4) COMP.
+     02  FUNCF                 PIC X.
+     02  FILLER REDEFINES FUNCF.
+         03  FUNCA             PIC X.
+     02  FUNCI                 PIC X(01).
+     02  CODEL                 PIC S9(4) COMP.
+     02  CODEF                 PIC X.
+     02  FILLER REDEFINES CODEF.
+         03  CODEA             PIC X.
+     02  CODEI                 PIC X(06).
+     02  RMINL                 PIC S9(4) COMP.
+     02  RMINF                 PIC X.
+     02  FILLER REDEFINES RMINF.
+         03  RMINA             PIC X.
+     02  RMINI                 PIC X(08).
+     02  RMAXL                 PIC S9(4) COMP.
+     02  RMAXF                 PIC X.
+     02  FILLER REDEFINES RMAXF.
+         03  RMAXA             PIC X.
+     02  RMAXI                 PIC X(08).
+     02  DESCL                 PIC S9(4) COMP.
+     02  DESCF                 PIC X.
+     02  FILLER REDEFINES DESCF.
+         03  DESCA             PIC X.
+     02  DESCI                 PIC X(20).
+     02  STATL                 PIC S9(4) COMP.
+     02  STATF                 PIC X.
+     02  FILLER REDEFINES STATF.
+         03  STATA             PIC X.
+     02  STATI                 PIC X(01).
+     02  MSGLL                 PIC S9(4) COMP.
+     02  MSGLF                 PIC X.
+     02  FILLER REDEFINES MSGLF.
+         03  MSGLA             PIC X.
+     02  MSGLI                 PIC X(79).
+
+ 01  OPRANGEMO REDEFINES OPRANGEMI.
+     02  FILLER                PIC X(12).
+     02  FILLER                PIC X(03).
+     02  FUNCO                 PIC X(01).
+     02  FILLER                PIC X(03).
+     02  CODEO                 PIC X(06).
+     02  FILLER                PIC X(03).
+     02  RMINO                 PIC X(08).
+     02  FILLER                PIC X(03).
+     02  RMAXO                 PIC X(08).
+     02  FILLER                PIC X(03).
+     02  DESCO                 PIC X(20).
+     02  FILLER                PIC X(03).
+     02  STATO                 PIC X(01).
+     02  FILLER                PIC X(03).
+     02  MSGLO                 PIC X(79).
