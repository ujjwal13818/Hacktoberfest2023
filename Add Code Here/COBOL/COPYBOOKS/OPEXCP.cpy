@@ -0,0 +1,12 @@
+*> OPEXCP - shared exception/audit record layout.
+*> Written by IFELSE (and any other subsystem program) whenever an
+*> incoming operand record fails validation, so bad data leaves a
+*> trail for month-end reconciliation instead of a console DISPLAY.
+	05  OPEXCP-RECORD-KEY.
+		10  OPEXCP-SOURCE-SYSTEM     PIC X(04).
+		10  OPEXCP-SEQUENCE-NBR      PIC 9(06).
+	05  OPEXCP-BAD-VALUE             PIC S9(7).
+	05  OPEXCP-REASON-CODE           PIC X(12).
+	05  OPEXCP-LOGGED-TIMESTAMP.
+		10  OPEXCP-LOGGED-DATE       PIC 9(08).
+		10  OPEXCP-LOGGED-TIME       PIC 9(06).
