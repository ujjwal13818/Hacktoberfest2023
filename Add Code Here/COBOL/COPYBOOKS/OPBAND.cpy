@@ -0,0 +1,8 @@
+*> OPBAND - shared value-band parameter record layout.
+*> One record per configured band (e.g. LOW/MEDIUM/HIGH). Read by
+*> IFELSE at execution time so routing thresholds live in a
+*> maintainable parameter file instead of program literals.
+	05  OPBAND-CODE                  PIC X(06).
+	05  OPBAND-LOW-VALUE             PIC S9(7).
+	05  OPBAND-HIGH-VALUE            PIC S9(7).
+	05  OPBAND-LABEL                 PIC X(12).
