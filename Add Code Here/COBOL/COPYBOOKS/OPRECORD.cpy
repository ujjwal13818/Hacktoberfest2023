@@ -0,0 +1,12 @@
+*> OPRECORD - shared operand transaction record layout.
+*> Used by IFELSE and the other programs in the operand
+*> classification subsystem so the record shape lives in one place.
+	05  OP-RECORD-KEY.
+		10  OP-SOURCE-SYSTEM         PIC X(04).
+		10  OP-SEQUENCE-NBR          PIC 9(06).
+	05  OPERAND1                     PIC S9(7).
+	05  OP-TIMESTAMP.
+		10  OP-DATE                  PIC 9(08).
+		10  OP-TIME                  PIC 9(06).
+	05  OP-CLASSIFICATION-RESULT     PIC X(12).
+	05  OP-VALUE-BAND-RESULT         PIC X(12).
