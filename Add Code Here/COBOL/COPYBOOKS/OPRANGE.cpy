@@ -0,0 +1,16 @@
+*> OPRANGE - shared valid-operand-range definition record layout.
+*> One record per configured range, keyed by RANGE-CODE. Maintained
+*> online by the OPRANGE CICS transaction (add/update/retire) and
+*> read by IFELSE at execution time so changing what counts as a
+*> valid operand range no longer requires a code change/redeploy.
+	05  OPRANGE-RANGE-CODE           PIC X(06).
+	05  OPRANGE-MIN-VALUE            PIC S9(7).
+	05  OPRANGE-MAX-VALUE            PIC S9(7).
+	05  OPRANGE-STATUS               PIC X(01).
+		88  OPRANGE-ACTIVE           VALUE "A".
+		88  OPRANGE-RETIRED          VALUE "R".
+	05  OPRANGE-DESCRIPTION          PIC X(20).
+	05  OPRANGE-LAST-UPDATED.
+		10  OPRANGE-UPD-DATE         PIC 9(08).
+		10  OPRANGE-UPD-TIME         PIC 9(06).
+	05  OPRANGE-LAST-UPDATED-BY      PIC X(08).
